@@ -0,0 +1,7 @@
+      *    PARMREC - run-time control parameters for VERBS, read once
+      *    at the start of each run so operations can change the
+      *    default price used for a zero-price transaction and the
+      *    checkpoint frequency without a code change and recompile.
+           01  PARM-RECORD.
+               05  PM-DEFAULT-NUM2      PIC 9(9).
+               05  PM-CHECKPOINT-INTERVAL PIC 9(4).
