@@ -0,0 +1,13 @@
+      *    REJECTREC - exception record written for a transaction
+      *    that fails validation (e.g. a zero divisor) instead of
+      *    being allowed to abend the batch.
+           01  REJECT-RECORD.
+               05  RJ-TRANS-KEY         PIC 9(6).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  RJ-QTY               PIC 9(9).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  RJ-PRICE             PIC 9(9).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  RJ-REASON-CODE       PIC 9(2).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  RJ-REASON-TEXT       PIC X(30).
