@@ -0,0 +1,9 @@
+      *    GLFEEDREC - summarized end-of-run extract handed to the
+      *    downstream general ledger interface: run date, total of
+      *    NUMC across the run, and the transaction count it covers.
+           01  GLFEED-RECORD.
+               05  GL-RUN-DATE          PIC X(10).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  GL-TOTAL-NUMC        PIC 9(10).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  GL-RECORD-COUNT      PIC 9(6).
