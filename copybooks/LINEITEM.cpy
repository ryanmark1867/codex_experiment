@@ -0,0 +1,18 @@
+      *    LINEITEM - OCCURS table of line items for one VERBS run,
+      *    replacing the single scalar quantity/price/amount/rate/
+      *    subtotal fields so one run can carry a whole invoice or
+      *    batch header's worth of transactions in one pass.
+           01  LINE-ITEM-TABLE.
+               05  LI-COUNT             PIC 9(4) COMP VALUE 0.
+               05  LINE-ITEM-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON LI-COUNT
+                       INDEXED BY LI-IDX.
+                   10  LI-KEY           PIC 9(6).
+                   10  LI-QTY           PIC 9(9).
+                   10  LI-PRICE         PIC 9(9).
+                   10  LI-AMOUNT        PIC 9(9).
+                   10  LI-RATE          PIC 9(9).
+                   10  LI-SUBTOTAL      PIC 9(9).
+                   10  LI-STATUS        PIC X.
+                       88  LI-ACCEPTED  VALUE "A".
+                       88  LI-REJECTED  VALUE "R".
