@@ -0,0 +1,13 @@
+      *    CKPTREC - checkpoint record for VERBS restart processing.
+      *    holds the key of the last transaction processed, the
+      *    running accumulators needed to resume mid-file, and the
+      *    pagination state so a restarted run continues the report
+      *    instead of splicing in a fresh page-1 banner.
+           01  CHECKPOINT-RECORD.
+               05  CK-LAST-KEY          PIC 9(6).
+               05  CK-CONTROL-TOTAL     PIC 9(10).
+               05  CK-RECORD-COUNT      PIC 9(6).
+               05  CK-ACCEPTED-COUNT    PIC 9(6).
+               05  CK-REJECTED-COUNT    PIC 9(6).
+               05  CK-PAGE-NO           PIC 999.
+               05  CK-LINES-ON-PAGE     PIC 99.
