@@ -0,0 +1,7 @@
+      *    TRANSREC - input transaction record for VERBS.
+      *    one quantity/price pair per transaction, keyed for
+      *    checkpoint/restart and maintenance correction lookup.
+           01  TRANS-RECORD.
+               05  TRANS-KEY            PIC 9(6).
+               05  TRANS-QTY            PIC 9(9).
+               05  TRANS-PRICE          PIC 9(9).
