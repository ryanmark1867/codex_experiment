@@ -0,0 +1,15 @@
+      *    AUDITREC - audit trail entry written for every MULTIPLY,
+      *    DIVIDE and ADD result VERBS produces, so a total can be
+      *    traced back to the inputs that derived it.
+           01  AUDIT-RECORD.
+               05  AU-TIMESTAMP         PIC X(21).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  AU-TRANS-KEY         PIC 9(6).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  AU-OPERATION         PIC X(10).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  AU-NUM1              PIC 9(9).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  AU-NUM2              PIC 9(9).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  AU-RESULT            PIC 9(9).
