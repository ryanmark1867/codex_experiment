@@ -0,0 +1,4 @@
+      *    CTLTOTAL - externally supplied expected control total
+      *    used by VERBS to reconcile the sum of NUMC for the run.
+           01  EXPECTED-TOTAL-RECORD.
+               05  ET-EXPECTED-TOTAL    PIC 9(10).
