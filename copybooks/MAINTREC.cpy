@@ -0,0 +1,7 @@
+      *    MAINTREC - correction transaction for VERBS maintenance
+      *    mode: the key of a previously processed transaction plus
+      *    its corrected quantity and price.
+           01  MAINT-RECORD.
+               05  MT-KEY               PIC 9(6).
+               05  MT-QTY               PIC 9(9).
+               05  MT-PRICE             PIC 9(9).
