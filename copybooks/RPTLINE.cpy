@@ -0,0 +1,67 @@
+      *    RPTLINE - print line layouts for the DAILY-CALC-REPORT
+      *    produced by VERBS.
+           01  REPORT-HEADING-1.
+               05  FILLER               PIC X(20)
+                                         VALUE "DAILY-CALC-REPORT".
+               05  FILLER               PIC X(10)
+                                         VALUE "RUN DATE: ".
+               05  RH-RUN-DATE          PIC X(10).
+               05  FILLER               PIC X(8) VALUE SPACES.
+               05  FILLER               PIC X(5) VALUE "PAGE ".
+               05  RH-PAGE-NO           PIC ZZ9.
+
+           01  REPORT-HEADING-2.
+               05  FILLER               PIC X(12) VALUE "NUM1".
+               05  FILLER               PIC X(12) VALUE "NUM2".
+               05  FILLER               PIC X(14) VALUE "NUMA(AMOUNT)".
+               05  FILLER               PIC X(14) VALUE "NUMB(RATE)".
+               05  FILLER               PIC X(14) VALUE "NUMC(SUM)".
+               05  FILLER               PIC X(14) VALUE "RUNNING TOTAL".
+
+           01  REPORT-DETAIL.
+               05  RD-NUM1              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(3) VALUE SPACES.
+               05  RD-NUM2              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(3) VALUE SPACES.
+               05  RD-NUMA              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(5) VALUE SPACES.
+               05  RD-NUMB              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(5) VALUE SPACES.
+               05  RD-NUMC              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(5) VALUE SPACES.
+               05  RD-RUNNING-TOTAL     PIC ZZZZZZZZZ9.
+
+           01  REPORT-TRAILER.
+               05  FILLER               PIC X(21)
+                                         VALUE "CONTROL TOTAL NUMC: ".
+               05  RT-CONTROL-TOTAL     PIC ZZZZZZZZZ9.
+
+           01  REPORT-COUNTS.
+               05  FILLER               PIC X(21)
+                                         VALUE "ACCEPTED:           ".
+               05  AC-ACCEPTED-COUNT    PIC ZZZZZ9.
+               05  FILLER               PIC X(3) VALUE SPACES.
+               05  FILLER               PIC X(10)
+                                         VALUE "REJECTED: ".
+               05  AC-REJECTED-COUNT    PIC ZZZZZ9.
+
+           01  REPORT-RECON.
+               05  FILLER               PIC X(21)
+                                         VALUE "EXPECTED TOTAL:     ".
+               05  RR-EXPECTED-TOTAL    PIC ZZZZZZZZZ9.
+               05  FILLER               PIC X(3) VALUE SPACES.
+               05  RR-STATUS            PIC X(14).
+
+           01  REPORT-CORRECTION.
+               05  FILLER               PIC X(11) VALUE "CORRECTION ".
+               05  RC-KEY               PIC 9(6).
+               05  FILLER               PIC X(3) VALUE SPACES.
+               05  RC-NUM1              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(3) VALUE SPACES.
+               05  RC-NUM2              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(5) VALUE SPACES.
+               05  RC-NUMA              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(5) VALUE SPACES.
+               05  RC-NUMB              PIC ZZZZZZZZ9.
+               05  FILLER               PIC X(5) VALUE SPACES.
+               05  RC-NUMC              PIC ZZZZZZZZ9.
