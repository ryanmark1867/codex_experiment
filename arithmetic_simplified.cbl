@@ -1,17 +1,582 @@
             IDENTIFICATION DIVISION.
             PROGRAM-ID. VERBS.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT TRANS-FILE ASSIGN TO "TRANIN.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT REPORT-FILE ASSIGN TO "DAILYRPT.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS REPORT-FILE-STATUS.
+                SELECT REJECT-FILE ASSIGN TO "REJECTS.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS REJECT-FILE-STATUS.
+                SELECT CONTROL-FILE ASSIGN TO "CTLTOTAL.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS CONTROL-FILE-STATUS.
+                SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS CHECKPOINT-FILE-STATUS.
+                SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS AUDIT-FILE-STATUS.
+                SELECT PARAMETER-FILE ASSIGN TO "VERBPARM.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS PARAMETER-FILE-STATUS.
+                SELECT GLFEED-FILE ASSIGN TO "GLFEED.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS GLFEED-FILE-STATUS.
+                SELECT MAINT-FILE ASSIGN TO "MAINTTXN.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS MAINT-FILE-STATUS.
             DATA DIVISION.
+            FILE SECTION.
+              FD  TRANS-FILE.
+              COPY TRANSREC.
+              FD  REPORT-FILE.
+              01 REPORT-LINE PIC X(132).
+              FD  REJECT-FILE.
+              01 REJECT-LINE PIC X(80).
+              FD  CONTROL-FILE.
+              COPY CTLTOTAL.
+              FD  CHECKPOINT-FILE.
+              COPY CKPTREC.
+              FD  AUDIT-FILE.
+              01 AUDIT-LINE PIC X(80).
+              FD  PARAMETER-FILE.
+              COPY PARMREC.
+              FD  GLFEED-FILE.
+              COPY GLFEEDREC.
+              FD  MAINT-FILE.
+              COPY MAINTREC.
               WORKING-STORAGE SECTION.
-              01 NUM1 PIC 9(9) VALUE 10.
-              01 NUM2 PIC 9(9) VALUE 10.
-              01 NUMA PIC 9(9) VALUE 100.
-              01 NUMB PIC 9(9) VALUE 15.
-              01 NUMC PIC 9(9).
+              COPY LINEITEM.
+              01 CURRENT-KEY PIC 9(6) VALUE 0.
+              01 EOF-SWITCH PIC X VALUE "N".
+                  88 END-OF-TRANS-FILE VALUE "Y".
+              COPY RPTLINE.
+              COPY REJECTREC.
+              COPY AUDITREC.
+              01 RUN-DATE PIC X(10).
+              01 PAGE-NO PIC 999 VALUE 1.
+              01 LINES-ON-PAGE PIC 99 VALUE 0.
+              01 MAX-LINES-PER-PAGE PIC 99 VALUE 50.
+              01 MAX-LINE-ITEMS PIC 9(4) VALUE 500.
+              01 CONTROL-TOTAL PIC 9(10) VALUE 0.
+              01 EXPECTED-TOTAL PIC 9(10) VALUE 0.
+              01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+              01 TRANS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+              01 TOTAL-RECORD-COUNT PIC 9(6) VALUE 0.
+              01 ACCEPTED-COUNT PIC 9(6) VALUE 0.
+              01 REJECTED-COUNT PIC 9(6) VALUE 0.
+              01 RESTART-SWITCH PIC X VALUE "N".
+                  88 IS-RESTART VALUE "Y".
+              01 CORRECTION-COUNT PIC 9(6) VALUE 0.
+              01 CORRECTION-TOTAL PIC 9(10) VALUE 0.
+              01 DEFAULT-NUM2 PIC 9(9) VALUE 10.
+              01 RUN-MODE PIC X(5).
+              01 CORR-AMOUNT PIC 9(9).
+              01 CORR-RATE PIC 9(9).
+              01 CORR-SUBTOTAL PIC 9(9).
+              01 MAINT-EOF-SWITCH PIC X VALUE "N".
+                  88 END-OF-MAINT-FILE VALUE "Y".
+              01 AUDIT-FILE-STATUS PIC X(2).
+              01 PARAMETER-FILE-STATUS PIC X(2).
+              01 CONTROL-FILE-STATUS PIC X(2).
+              01 CHECKPOINT-FILE-STATUS PIC X(2).
+              01 REPORT-FILE-STATUS PIC X(2).
+              01 REJECT-FILE-STATUS PIC X(2).
+              01 GLFEED-FILE-STATUS PIC X(2).
+              01 MAINT-FILE-STATUS PIC X(2).
+              01 TODAYS-DATE.
+                  05 CD-YEAR PIC 9(4).
+                  05 CD-MONTH PIC 9(2).
+                  05 CD-DAY PIC 9(2).
             PROCEDURE DIVISION.
-              MULTIPLY NUM1 BY NUM2 GIVING NUMA.
-              DIVIDE NUMA BY NUM1 GIVING NUMB.
-              ADD NUM1 TO NUM2 GIVING NUMC.
-              DISPLAY "NUM1 * NUM2:" NUMA.
-              DISPLAY "NUMA / NUM1:" NUMB.			  
-              DISPLAY "NUM1 + NUM2:" NUMC.
-              STOP RUN.
\ No newline at end of file
+              MAIN-PROCESS.
+                  ACCEPT RUN-MODE FROM COMMAND-LINE.
+                  IF RUN-MODE = "MAINT"
+                      PERFORM MAINTENANCE-RUN
+                  ELSE
+                      PERFORM BATCH-RUN
+                  END-IF.
+                  STOP RUN.
+
+              BATCH-RUN.
+                  PERFORM OPEN-FILES.
+                  PERFORM INIT-RUN-DATE.
+                  IF NOT IS-RESTART
+                      PERFORM WRITE-REPORT-HEADING
+                  END-IF.
+                  PERFORM LOAD-AND-PROCESS-BATCH
+                      UNTIL END-OF-TRANS-FILE.
+                  PERFORM WRITE-REPORT-TRAILER.
+                  PERFORM WRITE-GLFEED-RECORD.
+                  PERFORM CLEAR-CHECKPOINT.
+                  PERFORM CLOSE-FILES.
+
+              LOAD-AND-PROCESS-BATCH.
+                  PERFORM LOAD-LINE-ITEMS.
+                  PERFORM PROCESS-LINE-ITEM
+                      VARYING LI-IDX FROM 1 BY 1
+                      UNTIL LI-IDX > LI-COUNT.
+                  ADD LI-COUNT TO TOTAL-RECORD-COUNT.
+
+              OPEN-FILES.
+                  OPEN INPUT TRANS-FILE.
+                  PERFORM READ-PARAMETERS.
+                  PERFORM READ-EXPECTED-TOTAL.
+                  PERFORM RESTART-FROM-CHECKPOINT.
+                  IF IS-RESTART
+                      PERFORM OPEN-REPORT-FILE-FOR-APPEND
+                      PERFORM OPEN-REJECT-FILE-FOR-APPEND
+                  ELSE
+                      OPEN OUTPUT REPORT-FILE
+                      OPEN OUTPUT REJECT-FILE
+                  END-IF.
+                  PERFORM OPEN-AUDIT-FILE-FOR-APPEND.
+                  IF IS-RESTART
+                      PERFORM OPEN-GLFEED-FILE-FOR-APPEND
+                  ELSE
+                      OPEN OUTPUT GLFEED-FILE
+                  END-IF.
+
+              OPEN-AUDIT-FILE-FOR-APPEND.
+                  OPEN EXTEND AUDIT-FILE.
+                  IF AUDIT-FILE-STATUS = "35"
+                      OPEN OUTPUT AUDIT-FILE
+                      CLOSE AUDIT-FILE
+                      OPEN EXTEND AUDIT-FILE
+                  END-IF.
+
+              OPEN-REPORT-FILE-FOR-APPEND.
+                  OPEN EXTEND REPORT-FILE.
+                  IF REPORT-FILE-STATUS = "35"
+                      OPEN OUTPUT REPORT-FILE
+                      CLOSE REPORT-FILE
+                      OPEN EXTEND REPORT-FILE
+                  END-IF.
+
+              OPEN-REJECT-FILE-FOR-APPEND.
+                  OPEN EXTEND REJECT-FILE.
+                  IF REJECT-FILE-STATUS = "35"
+                      OPEN OUTPUT REJECT-FILE
+                      CLOSE REJECT-FILE
+                      OPEN EXTEND REJECT-FILE
+                  END-IF.
+
+              OPEN-GLFEED-FILE-FOR-APPEND.
+                  OPEN EXTEND GLFEED-FILE.
+                  IF GLFEED-FILE-STATUS = "35"
+                      OPEN OUTPUT GLFEED-FILE
+                      CLOSE GLFEED-FILE
+                      OPEN EXTEND GLFEED-FILE
+                  END-IF.
+
+              READ-PARAMETERS.
+                  OPEN INPUT PARAMETER-FILE.
+                  IF PARAMETER-FILE-STATUS = "35"
+                      CONTINUE
+                  ELSE
+                      READ PARAMETER-FILE
+                          AT END
+                              CONTINUE
+                          NOT AT END
+                              MOVE PM-DEFAULT-NUM2 TO DEFAULT-NUM2
+                              IF PM-CHECKPOINT-INTERVAL > 0
+                                  MOVE PM-CHECKPOINT-INTERVAL
+                                      TO CHECKPOINT-INTERVAL
+                              END-IF
+                      END-READ
+                      CLOSE PARAMETER-FILE
+                  END-IF.
+
+              RESTART-FROM-CHECKPOINT.
+                  MOVE 0 TO CK-LAST-KEY.
+                  OPEN INPUT CHECKPOINT-FILE.
+                  IF CHECKPOINT-FILE-STATUS = "35"
+                      CONTINUE
+                  ELSE
+                      READ CHECKPOINT-FILE
+                          AT END
+                              CONTINUE
+                          NOT AT END
+                              SET IS-RESTART TO TRUE
+                              MOVE CK-CONTROL-TOTAL TO CONTROL-TOTAL
+                              MOVE CK-RECORD-COUNT
+                                  TO TOTAL-RECORD-COUNT
+                              MOVE CK-ACCEPTED-COUNT TO ACCEPTED-COUNT
+                              MOVE CK-REJECTED-COUNT TO REJECTED-COUNT
+                              MOVE CK-PAGE-NO TO PAGE-NO
+                              MOVE CK-LINES-ON-PAGE TO LINES-ON-PAGE
+                              PERFORM SKIP-TO-CHECKPOINT-KEY
+                      END-READ
+                      CLOSE CHECKPOINT-FILE
+                  END-IF.
+
+              SKIP-TO-CHECKPOINT-KEY.
+                  PERFORM UNTIL END-OF-TRANS-FILE
+                          OR CURRENT-KEY = CK-LAST-KEY
+                      READ TRANS-FILE
+                          AT END
+                              SET END-OF-TRANS-FILE TO TRUE
+                          NOT AT END
+                              MOVE TRANS-KEY TO CURRENT-KEY
+                      END-READ
+                  END-PERFORM.
+
+              READ-EXPECTED-TOTAL.
+                  OPEN INPUT CONTROL-FILE.
+                  IF CONTROL-FILE-STATUS = "35"
+                      MOVE 0 TO ET-EXPECTED-TOTAL
+                  ELSE
+                      READ CONTROL-FILE
+                          AT END
+                              MOVE 0 TO ET-EXPECTED-TOTAL
+                      END-READ
+                      CLOSE CONTROL-FILE
+                  END-IF.
+                  MOVE ET-EXPECTED-TOTAL TO EXPECTED-TOTAL.
+
+              INIT-RUN-DATE.
+                  MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE.
+                  STRING CD-YEAR  "-"
+                         CD-MONTH "-"
+                         CD-DAY
+                         DELIMITED BY SIZE INTO RUN-DATE.
+
+              LOAD-LINE-ITEMS.
+                  MOVE 0 TO LI-COUNT.
+                  PERFORM UNTIL END-OF-TRANS-FILE
+                          OR LI-COUNT >= MAX-LINE-ITEMS
+                      READ TRANS-FILE
+                          AT END
+                              SET END-OF-TRANS-FILE TO TRUE
+                          NOT AT END
+                              PERFORM APPEND-LINE-ITEM
+                      END-READ
+                  END-PERFORM.
+
+              APPEND-LINE-ITEM.
+                  ADD 1 TO LI-COUNT.
+                  SET LI-IDX TO LI-COUNT.
+                  MOVE TRANS-KEY TO LI-KEY(LI-IDX).
+                  MOVE TRANS-KEY TO CURRENT-KEY.
+                  MOVE TRANS-QTY TO LI-QTY(LI-IDX).
+                  IF TRANS-PRICE = 0
+                      MOVE DEFAULT-NUM2 TO LI-PRICE(LI-IDX)
+                      PERFORM WRITE-DEFAULT-PRICE-AUDIT-ENTRY
+                  ELSE
+                      MOVE TRANS-PRICE TO LI-PRICE(LI-IDX)
+                  END-IF.
+
+              PROCESS-LINE-ITEM.
+                  MULTIPLY LI-QTY(LI-IDX) BY LI-PRICE(LI-IDX)
+                      GIVING LI-AMOUNT(LI-IDX)
+                      ON SIZE ERROR
+                          MOVE 0 TO LI-AMOUNT(LI-IDX)
+                          MOVE 0 TO LI-RATE(LI-IDX)
+                          MOVE 0 TO LI-SUBTOTAL(LI-IDX)
+                          SET LI-REJECTED(LI-IDX) TO TRUE
+                          ADD 1 TO REJECTED-COUNT
+                          MOVE 30 TO RJ-REASON-CODE
+                          MOVE "MULTIPLY SIZE ERROR" TO RJ-REASON-TEXT
+                          PERFORM WRITE-REJECT-RECORD
+                      NOT ON SIZE ERROR
+                          MOVE "MULTIPLY" TO AU-OPERATION
+                          MOVE LI-AMOUNT(LI-IDX) TO AU-RESULT
+                          PERFORM WRITE-AUDIT-ENTRY
+                          IF LI-QTY(LI-IDX) = 0
+                              MOVE 0 TO LI-RATE(LI-IDX)
+                              MOVE 0 TO LI-SUBTOTAL(LI-IDX)
+                              SET LI-REJECTED(LI-IDX) TO TRUE
+                              ADD 1 TO REJECTED-COUNT
+                              MOVE 10 TO RJ-REASON-CODE
+                              MOVE "ZERO DIVISOR - NUM1 IS ZERO"
+                                  TO RJ-REASON-TEXT
+                              PERFORM WRITE-REJECT-RECORD
+                          ELSE
+                              DIVIDE LI-AMOUNT(LI-IDX) BY LI-QTY(LI-IDX)
+                                  GIVING LI-RATE(LI-IDX)
+                                  ON SIZE ERROR
+                                      MOVE 0 TO LI-SUBTOTAL(LI-IDX)
+                                      SET LI-REJECTED(LI-IDX) TO TRUE
+                                      ADD 1 TO REJECTED-COUNT
+                                      MOVE 20 TO RJ-REASON-CODE
+                                      MOVE "DIVIDE SIZE ERROR"
+                                          TO RJ-REASON-TEXT
+                                      PERFORM WRITE-REJECT-RECORD
+                                  NOT ON SIZE ERROR
+                                      PERFORM WRITE-DIVIDE-AUDIT-ENTRY
+                                      ADD LI-QTY(LI-IDX)
+                                          LI-PRICE(LI-IDX)
+                                          GIVING LI-SUBTOTAL(LI-IDX)
+                                          ON SIZE ERROR
+                                              SET LI-REJECTED(LI-IDX)
+                                                  TO TRUE
+                                              ADD 1 TO REJECTED-COUNT
+                                              MOVE 40 TO RJ-REASON-CODE
+                                              MOVE "ADD SIZE ERROR"
+                                                  TO RJ-REASON-TEXT
+                                              PERFORM
+                                                  WRITE-REJECT-RECORD
+                                          NOT ON SIZE ERROR
+                                              MOVE "ADD" TO AU-OPERATION
+                                              MOVE LI-SUBTOTAL(LI-IDX)
+                                                  TO AU-RESULT
+                                              PERFORM WRITE-AUDIT-ENTRY
+                                              ADD LI-SUBTOTAL(LI-IDX)
+                                                  TO CONTROL-TOTAL
+                                              SET LI-ACCEPTED(LI-IDX)
+                                                  TO TRUE
+                                              ADD 1 TO ACCEPTED-COUNT
+                                              PERFORM WRITE-DETAIL-LINE
+                                      END-ADD
+                              END-DIVIDE
+                          END-IF
+                  END-MULTIPLY.
+                  ADD 1 TO TRANS-SINCE-CHECKPOINT.
+                  IF TRANS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                      PERFORM WRITE-CHECKPOINT
+                      MOVE 0 TO TRANS-SINCE-CHECKPOINT
+                  END-IF.
+
+              WRITE-CHECKPOINT.
+                  MOVE LI-KEY(LI-IDX) TO CK-LAST-KEY.
+                  MOVE CONTROL-TOTAL TO CK-CONTROL-TOTAL.
+                  ADD TOTAL-RECORD-COUNT LI-IDX
+                      GIVING CK-RECORD-COUNT.
+                  MOVE ACCEPTED-COUNT TO CK-ACCEPTED-COUNT.
+                  MOVE REJECTED-COUNT TO CK-REJECTED-COUNT.
+                  MOVE PAGE-NO TO CK-PAGE-NO.
+                  MOVE LINES-ON-PAGE TO CK-LINES-ON-PAGE.
+                  OPEN OUTPUT CHECKPOINT-FILE.
+                  WRITE CHECKPOINT-RECORD.
+                  CLOSE CHECKPOINT-FILE.
+
+              CLEAR-CHECKPOINT.
+                  OPEN OUTPUT CHECKPOINT-FILE.
+                  CLOSE CHECKPOINT-FILE.
+
+              WRITE-AUDIT-ENTRY.
+                  MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+                  MOVE LI-KEY(LI-IDX) TO AU-TRANS-KEY.
+                  MOVE LI-QTY(LI-IDX) TO AU-NUM1.
+                  MOVE LI-PRICE(LI-IDX) TO AU-NUM2.
+                  MOVE AUDIT-RECORD TO AUDIT-LINE.
+                  WRITE AUDIT-LINE.
+
+              WRITE-DIVIDE-AUDIT-ENTRY.
+                  MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+                  MOVE LI-KEY(LI-IDX) TO AU-TRANS-KEY.
+                  MOVE "DIVIDE" TO AU-OPERATION.
+                  MOVE LI-AMOUNT(LI-IDX) TO AU-NUM1.
+                  MOVE LI-QTY(LI-IDX) TO AU-NUM2.
+                  MOVE LI-RATE(LI-IDX) TO AU-RESULT.
+                  MOVE AUDIT-RECORD TO AUDIT-LINE.
+                  WRITE AUDIT-LINE.
+
+              WRITE-DEFAULT-PRICE-AUDIT-ENTRY.
+                  MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+                  MOVE LI-KEY(LI-IDX) TO AU-TRANS-KEY.
+                  MOVE "DFLT-PRICE" TO AU-OPERATION.
+                  MOVE LI-QTY(LI-IDX) TO AU-NUM1.
+                  MOVE 0 TO AU-NUM2.
+                  MOVE LI-PRICE(LI-IDX) TO AU-RESULT.
+                  MOVE AUDIT-RECORD TO AUDIT-LINE.
+                  WRITE AUDIT-LINE.
+
+              WRITE-REJECT-RECORD.
+                  MOVE LI-KEY(LI-IDX) TO RJ-TRANS-KEY.
+                  MOVE LI-QTY(LI-IDX) TO RJ-QTY.
+                  MOVE LI-PRICE(LI-IDX) TO RJ-PRICE.
+                  MOVE REJECT-RECORD TO REJECT-LINE.
+                  WRITE REJECT-LINE.
+
+              WRITE-REPORT-HEADING.
+                  IF LINES-ON-PAGE NOT = 0
+                      ADD 1 TO PAGE-NO
+                  END-IF.
+                  MOVE RUN-DATE TO RH-RUN-DATE.
+                  MOVE PAGE-NO TO RH-PAGE-NO.
+                  MOVE REPORT-HEADING-1 TO REPORT-LINE.
+                  WRITE REPORT-LINE.
+                  MOVE REPORT-HEADING-2 TO REPORT-LINE.
+                  WRITE REPORT-LINE.
+                  MOVE 0 TO LINES-ON-PAGE.
+
+              WRITE-DETAIL-LINE.
+                  IF LINES-ON-PAGE >= MAX-LINES-PER-PAGE
+                      PERFORM WRITE-REPORT-HEADING
+                  END-IF.
+                  MOVE LI-QTY(LI-IDX) TO RD-NUM1.
+                  MOVE LI-PRICE(LI-IDX) TO RD-NUM2.
+                  MOVE LI-AMOUNT(LI-IDX) TO RD-NUMA.
+                  MOVE LI-RATE(LI-IDX) TO RD-NUMB.
+                  MOVE LI-SUBTOTAL(LI-IDX) TO RD-NUMC.
+                  MOVE CONTROL-TOTAL TO RD-RUNNING-TOTAL.
+                  MOVE REPORT-DETAIL TO REPORT-LINE.
+                  WRITE REPORT-LINE.
+                  ADD 1 TO LINES-ON-PAGE.
+
+              WRITE-REPORT-TRAILER.
+                  MOVE CONTROL-TOTAL TO RT-CONTROL-TOTAL.
+                  MOVE REPORT-TRAILER TO REPORT-LINE.
+                  WRITE REPORT-LINE.
+                  PERFORM WRITE-REPORT-COUNTS-LINE.
+                  PERFORM WRITE-RECONCILIATION-LINE.
+
+              WRITE-REPORT-COUNTS-LINE.
+                  MOVE ACCEPTED-COUNT TO AC-ACCEPTED-COUNT.
+                  MOVE REJECTED-COUNT TO AC-REJECTED-COUNT.
+                  MOVE REPORT-COUNTS TO REPORT-LINE.
+                  WRITE REPORT-LINE.
+
+              WRITE-RECONCILIATION-LINE.
+                  MOVE EXPECTED-TOTAL TO RR-EXPECTED-TOTAL.
+                  IF CONTROL-FILE-STATUS = "35"
+                      MOVE "N/A - NO TOTAL" TO RR-STATUS
+                  ELSE
+                      IF CONTROL-TOTAL = EXPECTED-TOTAL
+                          MOVE "MATCH" TO RR-STATUS
+                      ELSE
+                          MOVE "** MISMATCH **" TO RR-STATUS
+                      END-IF
+                  END-IF.
+                  MOVE REPORT-RECON TO REPORT-LINE.
+                  WRITE REPORT-LINE.
+
+              WRITE-GLFEED-RECORD.
+                  MOVE SPACES TO GLFEED-RECORD.
+                  MOVE RUN-DATE TO GL-RUN-DATE.
+                  MOVE CONTROL-TOTAL TO GL-TOTAL-NUMC.
+                  MOVE TOTAL-RECORD-COUNT TO GL-RECORD-COUNT.
+                  WRITE GLFEED-RECORD.
+
+              CLOSE-FILES.
+                  CLOSE TRANS-FILE.
+                  CLOSE REPORT-FILE.
+                  CLOSE REJECT-FILE.
+                  CLOSE AUDIT-FILE.
+                  CLOSE GLFEED-FILE.
+
+              MAINTENANCE-RUN.
+                  PERFORM INIT-RUN-DATE.
+                  OPEN INPUT MAINT-FILE.
+                  IF MAINT-FILE-STATUS = "35"
+                      DISPLAY
+                          "MAINTTXN.DAT NOT FOUND - NO CORRECTIONS "
+                          "TO APPLY"
+                  ELSE
+                      PERFORM OPEN-REPORT-FILE-FOR-APPEND
+                      PERFORM OPEN-AUDIT-FILE-FOR-APPEND
+                      PERFORM OPEN-REJECT-FILE-FOR-APPEND
+                      PERFORM READ-MAINT-RECORD
+                      PERFORM APPLY-CORRECTION UNTIL END-OF-MAINT-FILE
+                      IF CORRECTION-COUNT > 0
+                          PERFORM WRITE-GLFEED-CORRECTION-RECORD
+                      END-IF
+                      CLOSE MAINT-FILE
+                      CLOSE REPORT-FILE
+                      CLOSE AUDIT-FILE
+                      CLOSE REJECT-FILE
+                  END-IF.
+
+              WRITE-GLFEED-CORRECTION-RECORD.
+                  PERFORM OPEN-GLFEED-FILE-FOR-APPEND.
+                  MOVE SPACES TO GLFEED-RECORD.
+                  MOVE RUN-DATE TO GL-RUN-DATE.
+                  MOVE CORRECTION-TOTAL TO GL-TOTAL-NUMC.
+                  MOVE CORRECTION-COUNT TO GL-RECORD-COUNT.
+                  WRITE GLFEED-RECORD.
+                  CLOSE GLFEED-FILE.
+
+              READ-MAINT-RECORD.
+                  READ MAINT-FILE
+                      AT END
+                          SET END-OF-MAINT-FILE TO TRUE
+                  END-READ.
+
+              APPLY-CORRECTION.
+                  MULTIPLY MT-QTY BY MT-PRICE GIVING CORR-AMOUNT
+                      ON SIZE ERROR
+                          MOVE 30 TO RJ-REASON-CODE
+                          MOVE "MULTIPLY SIZE ERROR - CORR"
+                              TO RJ-REASON-TEXT
+                          PERFORM WRITE-CORRECTION-REJECT
+                      NOT ON SIZE ERROR
+                          MOVE "CORR-MULT" TO AU-OPERATION
+                          MOVE CORR-AMOUNT TO AU-RESULT
+                          PERFORM WRITE-CORRECTION-AUDIT-ENTRY
+                          IF MT-QTY = 0
+                              MOVE 10 TO RJ-REASON-CODE
+                              MOVE "ZERO DIVISOR - CORRECTION"
+                                  TO RJ-REASON-TEXT
+                              PERFORM WRITE-CORRECTION-REJECT
+                          ELSE
+                              DIVIDE CORR-AMOUNT BY MT-QTY
+                                  GIVING CORR-RATE
+                                  ON SIZE ERROR
+                                      MOVE 20 TO RJ-REASON-CODE
+                                      MOVE "DIVIDE SIZE ERROR - CORR"
+                                          TO RJ-REASON-TEXT
+                                      PERFORM WRITE-CORRECTION-REJECT
+                                  NOT ON SIZE ERROR
+                                      PERFORM
+                                     WRITE-CORRECTION-DIVIDE-AUDIT-ENTRY
+                                      PERFORM APPLY-CORRECTION-ADD
+                              END-DIVIDE
+                          END-IF
+                  END-MULTIPLY.
+                  PERFORM READ-MAINT-RECORD.
+
+              APPLY-CORRECTION-ADD.
+                  ADD MT-QTY MT-PRICE GIVING CORR-SUBTOTAL
+                      ON SIZE ERROR
+                          MOVE 40 TO RJ-REASON-CODE
+                          MOVE "ADD SIZE ERROR - CORR"
+                              TO RJ-REASON-TEXT
+                          PERFORM WRITE-CORRECTION-REJECT
+                      NOT ON SIZE ERROR
+                          MOVE "CORR-ADD" TO AU-OPERATION
+                          MOVE CORR-SUBTOTAL TO AU-RESULT
+                          PERFORM WRITE-CORRECTION-AUDIT-ENTRY
+                          PERFORM WRITE-CORRECTION-LINE
+                  END-ADD.
+
+              WRITE-CORRECTION-AUDIT-ENTRY.
+                  MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+                  MOVE MT-KEY TO AU-TRANS-KEY.
+                  MOVE MT-QTY TO AU-NUM1.
+                  MOVE MT-PRICE TO AU-NUM2.
+                  MOVE AUDIT-RECORD TO AUDIT-LINE.
+                  WRITE AUDIT-LINE.
+
+              WRITE-CORRECTION-DIVIDE-AUDIT-ENTRY.
+                  MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+                  MOVE MT-KEY TO AU-TRANS-KEY.
+                  MOVE "CORR-DIV" TO AU-OPERATION.
+                  MOVE CORR-AMOUNT TO AU-NUM1.
+                  MOVE MT-QTY TO AU-NUM2.
+                  MOVE CORR-RATE TO AU-RESULT.
+                  MOVE AUDIT-RECORD TO AUDIT-LINE.
+                  WRITE AUDIT-LINE.
+
+              WRITE-CORRECTION-REJECT.
+                  MOVE MT-KEY TO RJ-TRANS-KEY.
+                  MOVE MT-QTY TO RJ-QTY.
+                  MOVE MT-PRICE TO RJ-PRICE.
+                  MOVE REJECT-RECORD TO REJECT-LINE.
+                  WRITE REJECT-LINE.
+
+              WRITE-CORRECTION-LINE.
+                  ADD 1 TO CORRECTION-COUNT.
+                  ADD CORR-SUBTOTAL TO CORRECTION-TOTAL.
+                  MOVE MT-KEY TO RC-KEY.
+                  MOVE MT-QTY TO RC-NUM1.
+                  MOVE MT-PRICE TO RC-NUM2.
+                  MOVE CORR-AMOUNT TO RC-NUMA.
+                  MOVE CORR-RATE TO RC-NUMB.
+                  MOVE CORR-SUBTOTAL TO RC-NUMC.
+                  MOVE REPORT-CORRECTION TO REPORT-LINE.
+                  WRITE REPORT-LINE.
